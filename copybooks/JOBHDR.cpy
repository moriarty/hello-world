@@ -0,0 +1,11 @@
+000100* JOBHDR.cpy - standard job-header record for the batch suite.
+000101* COPY this into WORKING-STORAGE SECTION of every batch program
+000102* that writes a job banner, so the fields line up across jobs.
+000103* 2026-08-08 Pulled out of HELLO as the first shared copybook.
+000200 01  jh-job-header.
+000300     05  jh-job-name           pic x(8).
+000400     05  jh-run-date           pic x(8).
+000500     05  jh-run-time           pic x(6).
+000600     05  jh-site-code          pic x(4).
+000700     05  jh-return-code        pic s9(4) comp value 0.
+000800     05  jh-operator-id        pic x(8).
