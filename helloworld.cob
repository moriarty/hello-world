@@ -1,10 +1,370 @@
-000100* helloworld.cob Hello World in COBOL
-000101* COBOL is annoying. 
-000102* Compiled with OpenCobol, insalled with homebrew via boxen
-000103* export LIBRARY_PATH=/opt/boxen/homebrew/lib
-000104* export C_LIBRARY_PATH=/opt/boxen/homebrew/lib
-000200 identification division.
-000300 program-id. hello.
-000400 procedure division.
-000500 display "Hello World!" end-display
-000600 goback.
+000010* helloworld.cob Hello World in COBOL
+000020* COBOL is annoying.
+000030* Compiled with OpenCobol, insalled with homebrew via boxen
+000040* export LIBRARY_PATH=/opt/boxen/homebrew/lib
+000050* export C_LIBRARY_PATH=/opt/boxen/homebrew/lib
+000060* 2026-08-08 Added job-start banner written to SYSOUT report
+000070*            stream (job name / run date / run time / operator)
+000080*            for the run-log binder. No more flags at audit.
+000090* 2026-08-08 Added LINKAGE SECTION so HELLO can be CALLed from
+000100*            the nightly batch chain with a site code and
+000110*            message text, instead of only running standalone.
+000120* 2026-08-08 Switched the job-header fields over to the shared
+000130*            JOBHDR copybook so every batch program in the
+000140*            suite carries the same banner layout.
+000150* 2026-08-08 Added VALIDATE-RUN so the step sets a real
+000160*            RETURN-CODE instead of always giving the
+000170*            scheduler a clean zero.
+000180* 2026-08-08 Greeting now comes from a keyed SITE-MASTER lookup
+000190*            instead of a literal, so each site's banner text
+000200*            is data, not code.
+000210* 2026-08-08 Added an AUDIT-LOG record per run for compliance
+000220*            proof-of-execution on this and every job modeled
+000230*            on it.
+000240* 2026-08-08 Replaced the single banner line with a
+000250*            page-formatted report (header / detail / footer)
+000260*            fit for the printed run-log binder.
+000270* 2026-08-08 Added CHECK-BATCH-WINDOW so this step refuses to
+000280*            run outside the nightly batch window instead of
+000290*            letting a daytime kickoff cascade into the chain.
+000300* 2026-08-08 Added a checkpoint file so a job restarted after
+000310*            an abend in a later step doesn't redo today's run.
+000320* 2026-08-08 Added a RUN-MODE of PROCESS so this program can
+000330*            also drive a daily transaction file through the
+000340*            same banner/report/audit plumbing.
+000350* 2026-08-08 HELLO keeps the USING clause every chain step CALLs
+000360*            it with (site code / message text / run mode) -
+000370*            that interface is what the rest of the suite is
+000380*            written against and it has to stay put on this
+000390*            PROGRAM-ID. HELLOMAIN is a separate, unparameterized
+000400*            driver program kept only so the nightly step can
+000410*            still be run standalone (an executable main program
+000420*            cannot itself carry a USING clause) - it just CALLs
+000430*            HELLO with no overrides, so a standalone run behaves
+000440*            exactly like a chain step that passes nothing.
+000450* 2026-08-08 Widened the checkpoint key to run-date/site/run-mode
+000460*            so two different calls on the same day don't
+000470*            collide, and tightened checkpoint/audit file-status
+000480*            handling and page-break counting in the print
+000490*            report.
+000500* 2026-08-08 Moved site-code/run-mode resolution ahead of the
+000510*            batch-window check so a rejected out-of-window call
+000520*            still audits the real site it was called for, and
+000530*            stopped an audit-log write failure from stepping on
+000540*            a more specific return code that was already set.
+000541* 2026-08-08 HELLO is CALLed more than once in the same run unit,
+000542*            so WORKING-STORAGE VALUE clauses only apply to the
+000543*            first call - main-para now resets the window/restart
+000544*            flags and the displayed site name itself every call
+000545*            instead of relying on load-time VALUEs, and the
+000546*            batch-window message field is wide enough to hold the
+000547*            whole literal plus the offending hour.
+000550 identification division.
+000560 program-id. hellomain.
+000570 data division.
+000580 working-storage section.
+000590 01  ws-drv-site-code          pic x(4)  value spaces.
+000600 01  ws-drv-message-text       pic x(60) value spaces.
+000610 01  ws-drv-run-mode           pic x(7)  value spaces.
+000620 procedure division.
+000630 main-para.
+000640     call "hello" using ws-drv-site-code
+000650         ws-drv-message-text ws-drv-run-mode
+000660     end-call
+000670     goback.
+000680 end program hellomain.
+000690 identification division.
+000700 program-id. hello.
+000710 environment division.
+000720 input-output section.
+000730 file-control.
+000740     select sysout-file assign to "SYSOUT"
+000750         organization is line sequential
+000760         file status is ws-sysout-status.
+000770     select site-master assign to "SITEMAST"
+000780         organization is indexed
+000790         access mode is random
+000800         record key is sm-site-code
+000810         file status is ws-site-master-status.
+000820     select audit-log assign to "AUDITLOG"
+000830         organization is line sequential
+000840         file status is ws-audit-log-status.
+000850     select checkpoint-file assign to "HELLOCKP"
+000860         organization is indexed
+000870         access mode is random
+000880         record key is ckpt-key
+000890         file status is ws-checkpoint-status.
+000900     select trans-file assign to "TRANSIN"
+000910         organization is line sequential
+000920         file status is ws-trans-status.
+000930 data division.
+000940 file section.
+000950 fd  sysout-file
+000960     recording mode is f.
+000970 01  sysout-record             pic x(132).
+000980 fd  site-master.
+000990 01  sm-site-record.
+001000     05  sm-site-code          pic x(4).
+001010     05  sm-site-name          pic x(30).
+001020     05  sm-greeting           pic x(60).
+001030 fd  audit-log.
+001040 01  audit-record              pic x(80).
+001050 fd  checkpoint-file.
+001060 01  ckpt-record.
+001070     05  ckpt-key.
+001080         10  ckpt-run-date     pic x(8).
+001090         10  ckpt-site-code    pic x(4).
+001100         10  ckpt-run-mode     pic x(7).
+001110     05  ckpt-job-name         pic x(8).
+001120     05  ckpt-return-code      pic 9(4).
+001130 fd  trans-file.
+001140 01  trans-record.
+001150     05  trans-id              pic x(8).
+001160     05  trans-data            pic x(72).
+001170 working-storage section.
+001180     copy "JOBHDR.cpy".
+001190 01  ws-message-text           pic x(60).
+001200 01  ws-site-name-disp         pic x(30) value spaces.
+001210 01  ws-page-no                pic 9(4) value 1.
+001220 01  ws-page-no-disp           pic zzz9.
+001230 01  ws-header-line-1          pic x(132).
+001240 01  ws-header-line-2          pic x(132).
+001250 01  ws-detail-line            pic x(132).
+001260 01  ws-footer-line            pic x(132).
+001270 01  ws-lines-on-page          pic 9(3) value zero.
+001280 01  ws-max-lines-per-page     pic 9(3) value 060.
+001290 01  ws-sysout-status          pic x(2).
+001300 01  ws-site-master-status     pic x(2).
+001310 01  ws-audit-log-status       pic x(2).
+001320 01  ws-audit-line             pic x(80).
+001330 01  ws-return-code-disp       pic 9(4).
+001340 01  ws-current-time           pic 9(8).
+001350 01  ws-current-hour           pic 9(2).
+001360 01  ws-batch-window-ok        pic x value "Y".
+001370 01  ws-window-msg             pic x(90).
+001380 01  ws-checkpoint-status      pic x(2).
+001390 01  ws-already-complete       pic x value "N".
+001400 01  ws-run-mode               pic x(7) value "BANNER".
+001410 01  ws-trans-status           pic x(2).
+001420 01  ws-trans-eof              pic x value "N".
+001430 01  ws-trans-line             pic x(132).
+001440 linkage section.
+001450 01  lk-site-code              pic x(4).
+001460 01  lk-message-text           pic x(60).
+001470 01  lk-run-mode               pic x(7).
+001480 procedure division using lk-site-code lk-message-text
+001490     lk-run-mode.
+001500 main-para.
+001505     move "Y" to ws-batch-window-ok
+001506     move "N" to ws-already-complete
+001510     move "HELLO" to jh-job-name
+001520     perform initialize-run
+001530     perform resolve-call-parms
+001540     perform check-batch-window
+001550     if ws-batch-window-ok = "N"
+001560         move 96 to jh-return-code
+001570         move jh-return-code to return-code
+001580         perform write-audit-record
+001590         goback
+001600     end-if
+001610     perform check-restart-checkpoint
+001620     if ws-already-complete = "Y"
+001630         move 0 to jh-return-code
+001640         move jh-return-code to return-code
+001650         goback
+001660     end-if
+001670     if ws-run-mode not = "PROCESS"
+001680         if lk-message-text = spaces
+001690             or lk-message-text = low-values
+001700             perform lookup-site-master
+001710         end-if
+001720     end-if
+001730     perform print-report
+001740     perform validate-run
+001750     perform write-audit-record
+001760     perform write-checkpoint-record
+001770     goback.
+001780 initialize-run.
+001790     move function current-date (1:8) to jh-run-date
+001800     move function current-date (9:6) to jh-run-time
+001810     accept jh-operator-id from environment "USER".
+001820 check-batch-window.
+001830     accept ws-current-time from time
+001840     move ws-current-time (1:2) to ws-current-hour
+001850     if ws-current-hour >= 6 and ws-current-hour < 22
+001860         move "N" to ws-batch-window-ok
+001870         string "HELLO - BATCH WINDOW VIOLATION - RUN BETWEEN"
+001880             " 2200 AND 0600 ONLY, CURRENT HOUR IS "
+001890             ws-current-hour
+001900             delimited by size into ws-window-msg
+001910         end-string
+001920         display ws-window-msg upon console end-display
+001930     end-if.
+001940 resolve-call-parms.
+001945     move spaces to ws-site-name-disp
+001950     if lk-site-code = spaces or lk-site-code = low-values
+001960         move "HOME" to jh-site-code
+001970     else
+001980         move lk-site-code to jh-site-code
+001990     end-if
+002000     if lk-message-text = spaces
+002010         or lk-message-text = low-values
+002020         continue
+002030     else
+002040         move lk-message-text to ws-message-text
+002050     end-if
+002060     if lk-run-mode = spaces or lk-run-mode = low-values
+002070         accept ws-run-mode from environment "HELLO-RUN-MODE"
+002080         if ws-run-mode = spaces
+002090             move "BANNER" to ws-run-mode
+002100         end-if
+002110     else
+002120         move lk-run-mode to ws-run-mode
+002130     end-if.
+002140 check-restart-checkpoint.
+002150     move jh-run-date to ckpt-run-date
+002160     move jh-site-code to ckpt-site-code
+002170     move ws-run-mode to ckpt-run-mode
+002180     open input checkpoint-file
+002190     if ws-checkpoint-status = "00"
+002200         read checkpoint-file
+002210             invalid key
+002220                 continue
+002230             not invalid key
+002240                 move "Y" to ws-already-complete
+002250         end-read
+002260         close checkpoint-file
+002270     end-if.
+002280 write-checkpoint-record.
+002290     move jh-run-date to ckpt-run-date
+002300     move jh-site-code to ckpt-site-code
+002310     move ws-run-mode to ckpt-run-mode
+002320     move jh-job-name to ckpt-job-name
+002330     move jh-return-code to ckpt-return-code
+002340     open i-o checkpoint-file
+002350     if ws-checkpoint-status = "00"
+002360         write ckpt-record
+002370             invalid key
+002380                 continue
+002390         end-write
+002400         close checkpoint-file
+002410     else
+002420         if ws-checkpoint-status = "35"
+002430             open output checkpoint-file
+002440             write ckpt-record
+002450             close checkpoint-file
+002460         else
+002470             display "HELLO - CHECKPOINT FILE OPEN FAILED, "
+002480                 "STATUS=" ws-checkpoint-status upon console
+002490             end-display
+002500         end-if
+002510     end-if.
+002520 lookup-site-master.
+002530     move "Hello World!" to ws-message-text
+002550     open input site-master
+002560     if ws-site-master-status = "00"
+002570         move jh-site-code to sm-site-code
+002580         read site-master
+002590             invalid key
+002600                 continue
+002610             not invalid key
+002620                 move sm-greeting to ws-message-text
+002630                 move sm-site-name to ws-site-name-disp
+002640         end-read
+002650         close site-master
+002660     end-if.
+002670 print-report.
+002680     open extend sysout-file
+002690     move zero to ws-lines-on-page
+002700     perform write-report-header
+002710     if ws-run-mode = "PROCESS"
+002720         perform process-transactions
+002730     else
+002740         perform write-detail-line
+002750     end-if
+002760     perform write-report-footer
+002770     close sysout-file.
+002780 process-transactions.
+002790     move "N" to ws-trans-eof
+002800     open input trans-file
+002810     if ws-trans-status = "00"
+002820         perform until ws-trans-eof = "Y"
+002830             read trans-file
+002840                 at end
+002850                     move "Y" to ws-trans-eof
+002860                 not at end
+002870                     string "  TRANSACTION " trans-id
+002880                         " CONFIRMED: " trans-data
+002890                         delimited by size into ws-trans-line
+002900                     end-string
+002910                     display ws-trans-line end-display
+002920                     write sysout-record from ws-trans-line
+002930                     perform count-report-line
+002940             end-read
+002950         end-perform
+002960         close trans-file
+002970     end-if.
+002980 count-report-line.
+002990     add 1 to ws-lines-on-page
+003000     if ws-lines-on-page >= ws-max-lines-per-page
+003010         perform write-report-header
+003020     end-if.
+003030 write-report-header.
+003040     move ws-page-no to ws-page-no-disp
+003050     string "1RUN DATE: " jh-run-date
+003060         "   PAGE: " ws-page-no-disp
+003070         "   JOB: " jh-job-name
+003080         delimited by size into ws-header-line-1
+003090     end-string
+003100     string "  SITE: " jh-site-code
+003110         " (" ws-site-name-disp ")"
+003120         "   TIME: " jh-run-time
+003130         "   USER: " jh-operator-id
+003140         delimited by size into ws-header-line-2
+003150     end-string
+003160     display ws-header-line-1 (2:131) end-display
+003170     write sysout-record from ws-header-line-1
+003180     write sysout-record from ws-header-line-2
+003190     add 1 to ws-page-no
+003200     move zero to ws-lines-on-page.
+003210 write-detail-line.
+003220     string "  " ws-message-text
+003230         delimited by size into ws-detail-line
+003240     end-string
+003250     display ws-detail-line end-display
+003260     write sysout-record from ws-detail-line
+003270     perform count-report-line.
+003280 write-report-footer.
+003290     move "  *** END OF REPORT ***" to ws-footer-line
+003300     display ws-footer-line end-display
+003310     write sysout-record from ws-footer-line.
+003320 validate-run.
+003330     if ws-sysout-status = "00"
+003340         move 0 to jh-return-code
+003350     else
+003360         move 16 to jh-return-code
+003370     end-if
+003380     if ws-run-mode = "PROCESS" and ws-trans-status not = "00"
+003390         move 20 to jh-return-code
+003400     end-if
+003410     move jh-return-code to return-code.
+003420 write-audit-record.
+003430     move jh-return-code to ws-return-code-disp
+003440     string jh-run-date "-" jh-run-time
+003450         " JOB=" jh-job-name
+003460         " SITE=" jh-site-code
+003470         " RC=" ws-return-code-disp
+003480         delimited by size into ws-audit-line
+003490     end-string
+003500     open extend audit-log
+003510     write audit-record from ws-audit-line
+003520     if ws-audit-log-status not = "00"
+003530         display "HELLO - AUDIT LOG WRITE FAILED, STATUS="
+003540             ws-audit-log-status upon console end-display
+003550         if jh-return-code = 0
+003560             move 24 to jh-return-code
+003570             move jh-return-code to return-code
+003580         end-if
+003590     end-if
+003600     close audit-log.
+003610 end program hello.
